@@ -0,0 +1,706 @@
+
+      *> CLASE 18 Ejercicio ejercicio CLASE 18
+      *> Ariel Gimenez
+
+      *>  Construir un diagrama de flujo para describir la solución y mostrar
+      *> resultado de la siguiente problemática:
+      *> - Como INPUT se recibe un monto determinado en millones
+      *> de pesos sin decimales.
+      *> Distribuir dicho monto entre las siguientes variables; según el
+      *>  porcentaje de participaciónde cada una de ellas:
+      *>     ▪ PARTICIPANTE 1 = 15,5%
+      *>     ▪ PARTICIPANTE 2 = 10,5%
+      *>     ▪ PARTICIPANTE 3 = 50%
+      *>     ▪ PARTICIPANTE 4 = 14%
+      *>     ▪ PARTICIPANTE 5 = 10%
+      *> Al finalizar mostrar el importe de participación en $ de cada
+      *> participante; teniendo en cuenta los decimales.
+      *> Cuando el importe a mostrar tenga “0” no significativos;
+      *> reemplazarlos por “espacios”.
+      *> Colocar el punto indicando los miles y la coma para
+      *> indicar los decimales.
+
+
+      *> NOTA: EL FORMATO CON PUNTO DE MILES Y COMA DECIMAL SE RESOLVIO
+      *> DECLARANDO DECIMAL-POINT IS COMMA Y UNA TABLA DE SALIDA CON
+      *> PICTURE EDITADA (VER MONTOS-EDITADOS MAS ABAJO).
+
+      *> MODIFICACIONES
+      *> - LOS PORCENTAJES DE CADA PARTICIPANTE YA NO SE COMPILAN FIJOS:
+      *>   SE LEEN AL INICIO DESDE EL ARCHIVO DE PARAMETROS PARTICPF,
+      *>   PARA QUE OPERACIONES PUEDA ACTUALIZAR UNA PARTICIPACION SIN
+      *>   PEDIR UN RECOMPILE.
+      *> - PARTICPF AHORA TAMBIEN TRAE EL NOMBRE DE CADA PARTICIPANTE,
+      *>   PARA QUE TANTO LA PANTALLA COMO EL LIBRO DIARIO IDENTIFIQUEN
+      *>   A QUIEN LE CORRESPONDE CADA PAGO Y NO SOLO EL NUMERO.
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL-18-EJ-18.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   ARCHIVO DE PARAMETROS CON EL PORCENTAJE DE CADA PARTICIPANTE
+           SELECT PARTIC-FILE ASSIGN TO "PARTICPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARTIC WS-FS-PARTIC-EXT.
+
+      *>   LIBRO DIARIO CON EL DETALLE DE CADA CORRIDA DE DISTRIBUCION
+           SELECT LEDGER-FILE ASSIGN TO "LEDGERPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LEDGER WS-FS-LEDGER-EXT.
+
+      *>   ARCHIVO DE ENLACE CON EL TOTAL SEMANAL DE VISITAS DE
+      *>   EJ-03ENCL18, CUANDO EL MONTO NO SE PIDE POR TECLADO SINO
+      *>   QUE LO ENCADENA UN JOB DRIVER (VER DRV18TOT)
+           SELECT TOTSEM-FILE ASSIGN TO "TOTSEMPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TOTSEM WS-FS-TOTSEM-EXT.
+
+      *>   LISTA DE MONTOS PARA LA CORRIDA POR LOTE (VER 0500 Y 7000)
+           SELECT LOTE-FILE ASSIGN TO "MILLOTPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE WS-FS-LOTE-EXT.
+
+      *>   CHECKPOINT DE LA CORRIDA POR LOTE, CON LA CANTIDAD DE
+      *>   MONTOS YA PROCESADOS, PARA PODER REINICIAR SIN REPETIRLOS
+           SELECT CKPT-FILE ASSIGN TO "CKPT18PF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT WS-FS-CKPT-EXT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PARTIC-FILE.
+       01  PARTIC-REG-FILE.
+           02 PARTIC-REG-NRO         PIC 9(1).
+           02 PARTIC-REG-PORCENTAJE  PIC 99V9.
+           02 PARTIC-REG-NOMBRE      PIC X(20).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-REG                PIC X(250).
+
+       FD  TOTSEM-FILE.
+       01  TOTSEM-REG                PIC 9(9)V9.
+
+       FD  LOTE-FILE.
+       01  LOTE-REG                  PIC 9(9)V9.
+
+       FD  CKPT-FILE.
+       01  CKPT-REG                  PIC 9(6).
+
+      *>-----------------------------WORKING-STORAGE----------------------------
+       WORKING-STORAGE SECTION.
+       01 MILLONES PIC 9(9)V9 VALUE 5250210.
+
+      *>   ESTADO DEL ARCHIVO DE PORCENTAJES
+       01  WS-FS-PARTIC              PIC XX.
+           88 FS-PARTIC-OK           VALUE "00".
+           88 FS-PARTIC-EOF          VALUE "10".
+       01  WS-FS-PARTIC-EXT          PIC 9(4).
+
+      *>   CANTIDAD DE REGISTROS DE PORCENTAJE LEIDOS DEL ARCHIVO
+       01  WS-PARTIC-LEIDOS          PIC 9(1) VALUE 0.
+
+      *>   SUMA DE CONTROL DE LOS 5 PORCENTAJES, DEBE DAR EXACTO 100
+       01  WS-SUMA-PORCENTAJES       PIC 999V9 VALUE 0.
+
+      *>   ESTADO DEL ARCHIVO DE LIBRO DIARIO (LEDGER)
+       01  WS-FS-LEDGER              PIC XX.
+           88 FS-LEDGER-OK           VALUE "00".
+       01  WS-FS-LEDGER-EXT          PIC 9(4).
+
+      *>   ESTADO DEL ARCHIVO DE ENLACE CON EL TOTAL SEMANAL
+       01  WS-FS-TOTSEM              PIC XX.
+           88 FS-TOTSEM-OK           VALUE "00".
+       01  WS-FS-TOTSEM-EXT          PIC 9(4).
+
+      *>   MONTO LEIDO DE TOTSEMPF Y SWITCH QUE INDICA SI REALMENTE SE
+      *>   LEYO UN REGISTRO ESTA CORRIDA (EL ARCHIVO VACIO TAMBIEN ABRE
+      *>   OK, ASI QUE NO ALCANZA CON MIRAR SI MILLONES QUEDO EN CERO)
+       01  WS-TOTSEM-MONTO           PIC 9(9)V9 VALUE 0.
+       01  WS-TOTSEM-LEIDO-SW        PIC X(01) VALUE "N".
+           88 TOTSEM-LEIDO           VALUE "S".
+
+      *>   ESTADO DEL ARCHIVO DE MONTOS POR LOTE
+       01  WS-FS-LOTE                PIC XX.
+           88 FS-LOTE-OK             VALUE "00".
+           88 FS-LOTE-EOF            VALUE "10".
+       01  WS-FS-LOTE-EXT            PIC 9(4).
+
+      *>   ESTADO DEL ARCHIVO DE CHECKPOINT DEL LOTE
+       01  WS-FS-CKPT                PIC XX.
+           88 FS-CKPT-OK             VALUE "00".
+       01  WS-FS-CKPT-EXT            PIC 9(4).
+
+      *>   CANTIDAD DE MONTOS DEL LOTE YA PROCESADOS EN CORRIDAS
+      *>   ANTERIORES (LEIDO DEL CHECKPOINT AL REINICIAR) Y EN ESTA
+       01  WS-LOTE-PROCESADOS        PIC 9(6) VALUE 0.
+       01  WS-LOTE-NRO-ACTUAL        PIC 9(6) VALUE 0.
+
+      *>   FECHA DE CORRIDA
+       01  WS-FECHA-CORRIDA          PIC 9(8).
+       01  WS-FECHA-CORRIDA-R REDEFINES WS-FECHA-CORRIDA.
+           02 WS-FCR-ANIO            PIC 9(4).
+           02 WS-FCR-MES             PIC 9(2).
+           02 WS-FCR-DIA             PIC 9(2).
+
+      *>   ESTRUCTURA COMPARTIDA DE FECHA VALIDADA (VER FECHACPY.CPY,
+      *>   USADA TAMBIEN POR EJ-03ENCL18 Y EJ-01ENCL18)
+           COPY FECHACPY.
+
+      *>   LINEA ARMADA PARA EL LIBRO DIARIO, UN CAMPO POR DATO PARA
+      *>   NO DEPENDER DE STRING (VER NOTA DE MODIFICACIONES)
+       01  WS-LEDGER-LINEA.
+           02 FILLER                 PIC X(06) VALUE "FECHA=".
+           02 WS-LL-FECHA            PIC 9(8).
+           02 FILLER                 PIC X(10) VALUE " MILLONES=".
+           02 WS-LL-MILLONES         PIC ZZZ.ZZZ.ZZZ,9.
+           02 FILLER                 PIC X(04) VALUE " N1=".
+           02 WS-LL-NOM1             PIC X(20).
+           02 FILLER                 PIC X(04) VALUE " P1=".
+           02 WS-LL-P1               PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER                 PIC X(04) VALUE " N2=".
+           02 WS-LL-NOM2             PIC X(20).
+           02 FILLER                 PIC X(04) VALUE " P2=".
+           02 WS-LL-P2               PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER                 PIC X(04) VALUE " N3=".
+           02 WS-LL-NOM3             PIC X(20).
+           02 FILLER                 PIC X(04) VALUE " P3=".
+           02 WS-LL-P3               PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER                 PIC X(04) VALUE " N4=".
+           02 WS-LL-NOM4             PIC X(20).
+           02 FILLER                 PIC X(04) VALUE " P4=".
+           02 WS-LL-P4               PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER                 PIC X(04) VALUE " N5=".
+           02 WS-LL-NOM5             PIC X(20).
+           02 FILLER                 PIC X(04) VALUE " P5=".
+           02 WS-LL-P5               PIC ZZZ.ZZZ.ZZ9,99.
+
+      *> TABLA CON EL PORCENTAJE DE PARTICIPACION DE CADA PARTICIPANTE,
+      *> CARGADA EN 2000-CARGAR-PORCENTAJES DESDE EL ARCHIVO PARTICPF
+       01  MONTOS-PORCENTAJES.
+           02 FILLER PIC 99V9 VALUE 0.
+           02 FILLER PIC 99V9 VALUE 0.
+           02 FILLER PIC 99V9 VALUE 0.
+           02 FILLER PIC 99V9 VALUE 0.
+           02 FILLER PIC 99V9 VALUE 0.
+       01  TABLA-PORCENTAJES REDEFINES MONTOS-PORCENTAJES.
+           02 PORCENTAJES PIC 99V9 OCCURS 5 TIMES.
+      *>   -------------------------------------------------------------
+
+      *> TABLA CON EL NOMBRE DE CADA PARTICIPANTE, CARGADA JUNTO CON
+      *> EL PORCENTAJE EN 2000-CARGAR-PORCENTAJES DESDE PARTICPF
+       01  NOMBRES-PARTICIPANTES.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+       01  TABLA-NOMBRES REDEFINES NOMBRES-PARTICIPANTES.
+           02 NOMBRES PIC X(20) OCCURS 5 TIMES.
+      *>   -------------------------------------------------------------
+
+      *> TABLA CON EL VALOR DE CADA UNO TOMANDO EN CUENTO EL MONTO MILLONES
+       01  MONTOS-FINALES.
+           02 FILLER PIC 9(7)V99 VALUE 0.
+           02 FILLER PIC 9(7)V99 VALUE 0.
+           02 FILLER PIC 9(7)V99 VALUE 0.
+           02 FILLER PIC 9(7)V99 VALUE 0.
+           02 FILLER PIC 9(7)V99 VALUE 0.
+       01  TABLA-MONTOS-FINALES REDEFINES MONTOS-FINALES.
+           02 MONTOS PIC 9(7)V99 OCCURS 5 TIMES.
+      *>   -------------------------------------------------------------
+
+      *> TABLA DE SALIDA CON EL MONTO YA EDITADO PARA MOSTRAR EN PANTALLA:
+      *> PUNTO DE MILES, COMA DECIMAL Y CEROS NO SIGNIFICATIVOS EN BLANCO
+       01  MONTOS-EDITADOS.
+           02 MONTOS-ED PIC ZZZ.ZZZ.ZZ9,99 OCCURS 5 TIMES.
+      *>   -------------------------------------------------------------
+
+      *>  CREO UN INDICE PARA RECORRER LOS BUCLES
+       01  i PIC 99.
+
+      *>   CAMPOS PARA VALIDAR EL MONTO INGRESADO POR TECLADO
+       01  WS-MONTO-VALIDO           PIC X(01) VALUE "N".
+           88 MONTO-ES-VALIDO        VALUE "S".
+
+      *>   CAMPO DE ENTRADA CON SIGNO PARA EL ACCEPT: MILLONES ES
+      *>   PIC 9(9)V9 SIN SIGNO, ASI QUE UN "-100" TECLEADO PERDERIA
+      *>   EL SIGNO SI SE ACEPTARA DIRECTO AHI; SE ACEPTA ACA (CON
+      *>   SIGNO) Y RECIEN SE PASA A MILLONES SI ES POSITIVO
+       01  WS-MILLONES-ACEPTADO      PIC S9(9)V9 VALUE 0.
+
+      *>   MODO DE CORRIDA: INTERACTIVO (PIDE EL MONTO POR TECLADO,
+      *>   SALVO QUE HAYA UN MONTO ENCADENADO EN TOTSEMPF) O POR LOTE
+      *>   (RECORRE MILLOTPF), SEGUN LO QUE ENCUENTRE
+      *>   0500-DETECTAR-MODO AL ARRANCAR
+       01  WS-MODO-CORRIDA           PIC X(01) VALUE "I".
+           88 MODO-ES-LOTE           VALUE "L".
+           88 MODO-ES-INTERACTIVO    VALUE "I".
+
+      *>   TECHO RAZONABLE PARA EL MONTO, PARA FRENAR UN TIPEO DE MAS
+       01  WS-MILLONES-MAX-OK        PIC 9(9)V9 VALUE 500000000.
+
+
+      *>---------------------------PROCEDURE----------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT
+
+           PERFORM 2000-CARGAR-PORCENTAJES
+               THRU 2000-CARGAR-PORCENTAJES-EXIT
+
+           PERFORM 3000-VALIDAR-PORCENTAJES
+               THRU 3000-VALIDAR-PORCENTAJES-EXIT
+
+           PERFORM 0500-DETECTAR-MODO
+               THRU 0500-DETECTAR-MODO-EXIT
+
+           IF MODO-ES-LOTE
+               PERFORM 7000-PROCESAR-LOTE
+                   THRU 7000-PROCESAR-LOTE-EXIT
+           ELSE
+               PERFORM 4000-PEDIR-MONTO
+                   THRU 4000-PEDIR-MONTO-EXIT
+
+               PERFORM 5000-DISTRIBUIR
+                   THRU 5000-DISTRIBUIR-EXIT
+
+               PERFORM 6000-REGISTRAR-LEDGER
+                   THRU 6000-REGISTRAR-LEDGER-EXIT
+           END-IF
+
+           PERFORM 9000-FINALIZAR
+               THRU 9000-FINALIZAR-EXIT
+
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+
+      *>   DETALLE ESTETICO INICIAL
+       1000-INICIALIZAR.
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "          ".
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+
+      *>   SI EXISTE UNA LISTA DE MONTOS POR LOTE (MILLOTPF), LA
+      *>   CORRIDA PASA A SER POR LOTE; SI NO, SIGUE SIENDO
+      *>   INTERACTIVA (CON O SIN MONTO ENCADENADO, VER 4050)
+       0500-DETECTAR-MODO.
+
+           MOVE "I" TO WS-MODO-CORRIDA
+
+           OPEN INPUT LOTE-FILE
+           IF FS-LOTE-OK
+               CLOSE LOTE-FILE
+               MOVE "L" TO WS-MODO-CORRIDA
+           ELSE
+               CLOSE LOTE-FILE
+           END-IF.
+
+       0500-DETECTAR-MODO-EXIT.
+           EXIT.
+
+
+      *>   LEE DEL ARCHIVO DE PARAMETROS EL PORCENTAJE DE CADA
+      *>   PARTICIPANTE Y LO CARGA EN LA TABLA PORCENTAJES(NRO)
+       2000-CARGAR-PORCENTAJES.
+
+           OPEN INPUT PARTIC-FILE
+
+           IF NOT FS-PARTIC-OK
+               DISPLAY "ERROR: NO SE PUDO ABRIR EL ARCHIVO DE "
+                   "PORCENTAJES PARTICPF - STATUS " WS-FS-PARTIC
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-PARTIC-LEIDOS
+
+           PERFORM UNTIL FS-PARTIC-EOF
+               READ PARTIC-FILE
+                   AT END
+                       SET FS-PARTIC-EOF TO TRUE
+                   NOT AT END
+      *>               EL NUMERO DE PARTICIPANTE VIENE DEL ARCHIVO Y
+      *>               SE USA COMO SUBINDICE DE LA TABLA: SE VALIDA
+      *>               EL RANGO ANTES DE USARLO, PARA QUE UN NUMERO
+      *>               FUERA DE 1-5 NO ESCRIBA FUERA DE LA TABLA
+                       IF PARTIC-REG-NRO < 1 OR PARTIC-REG-NRO > 5
+                           DISPLAY "ERROR: NUMERO DE PARTICIPANTE "
+                               "INVALIDO EN PARTICPF: "
+                               PARTIC-REG-NRO
+                           DISPLAY "PROGRAMA ABORTADO"
+                           MOVE 1 TO RETURN-CODE
+                           GOBACK
+                       END-IF
+                       MOVE PARTIC-REG-PORCENTAJE
+                           TO PORCENTAJES(PARTIC-REG-NRO)
+                       MOVE PARTIC-REG-NOMBRE
+                           TO NOMBRES(PARTIC-REG-NRO)
+                       ADD 1 TO WS-PARTIC-LEIDOS
+               END-READ
+           END-PERFORM
+
+           CLOSE PARTIC-FILE
+
+           IF WS-PARTIC-LEIDOS NOT = 5
+               DISPLAY "ERROR: EL ARCHIVO DE PORCENTAJES PARTICPF "
+                   "DEBE TENER 5 REGISTROS, SE LEYERON "
+                   WS-PARTIC-LEIDOS
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-CARGAR-PORCENTAJES-EXIT.
+           EXIT.
+
+
+      *>   SUMA LOS 5 PORCENTAJES CARGADOS Y VERIFICA QUE DEN 100%
+      *>   ANTES DE REPARTIR NINGUN MONTO; SI NO CIERRAN, ABORTA
+       3000-VALIDAR-PORCENTAJES.
+
+           MOVE 0 TO WS-SUMA-PORCENTAJES
+
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
+               ADD PORCENTAJES(i) TO WS-SUMA-PORCENTAJES
+           END-PERFORM
+
+           IF WS-SUMA-PORCENTAJES NOT = 100
+               DISPLAY "ERROR: LOS PORCENTAJES DE PARTICPF SUMAN "
+                   WS-SUMA-PORCENTAJES " Y DEBEN SUMAR 100"
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       3000-VALIDAR-PORCENTAJES-EXIT.
+           EXIT.
+
+
+      *>   PIDE EL MONTO A DISTRIBUIR Y NO SIGUE HASTA QUE SEA UN
+      *>   NUMERO VALIDO, MAYOR A CERO Y DENTRO DEL TECHO PERMITIDO
+       4000-PEDIR-MONTO.
+
+           MOVE "N" TO WS-MONTO-VALIDO
+
+           PERFORM 4050-LEER-MONTO-ENCADENADO
+               THRU 4050-LEER-MONTO-ENCADENADO-EXIT
+
+           PERFORM UNTIL MONTO-ES-VALIDO
+
+               DISPLAY "INGRESE EL MONTO"
+               MOVE 0 TO WS-MILLONES-ACEPTADO
+               ACCEPT WS-MILLONES-ACEPTADO
+
+      *>       UN VALOR NO NUMERICO SE RECIBE COMO CERO, POR ESO EL
+      *>       CERO SE RECHAZA JUNTO CON LOS NEGATIVOS Y NO NUMERICOS
+               IF WS-MILLONES-ACEPTADO NOT > 0
+                   DISPLAY "ERROR: EL MONTO DEBE SER NUMERICO Y "
+                       "MAYOR A CERO, REINTENTE"
+               ELSE
+                   IF WS-MILLONES-ACEPTADO > WS-MILLONES-MAX-OK
+                       DISPLAY "ERROR: EL MONTO SUPERA EL "
+                           "MAXIMO PERMITIDO, REINTENTE"
+                   ELSE
+                       MOVE WS-MILLONES-ACEPTADO TO MILLONES
+                       SET MONTO-ES-VALIDO TO TRUE
+                   END-IF
+               END-IF
+
+           END-PERFORM
+
+           DISPLAY "          ".
+
+       4000-PEDIR-MONTO-EXIT.
+           EXIT.
+
+
+      *>   SI EJ-03ENCL18 DEJO UN TOTAL SEMANAL EN TOTSEMPF (VER
+      *>   DRV18TOT), LO USA COMO MONTO EN VEZ DE PEDIRLO POR TECLADO;
+      *>   LUEGO VACIA EL ARCHIVO PARA QUE LA PROXIMA CORRIDA
+      *>   INTERACTIVA (SIN DRIVER) VUELVA A PREGUNTAR NORMALMENTE
+       4050-LEER-MONTO-ENCADENADO.
+
+           MOVE "N" TO WS-TOTSEM-LEIDO-SW
+           MOVE 0 TO WS-TOTSEM-MONTO
+
+           OPEN INPUT TOTSEM-FILE
+
+           IF FS-TOTSEM-OK
+               READ TOTSEM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TOTSEM-REG TO WS-TOTSEM-MONTO
+                       SET TOTSEM-LEIDO TO TRUE
+               END-READ
+
+               CLOSE TOTSEM-FILE
+
+               IF TOTSEM-LEIDO
+      *>           SE LEYO UN REGISTRO DE VERDAD ESTA CORRIDA (NO ES
+      *>           UN ARCHIVO VACIO NI UN VALOR VIEJO DE MILLONES)
+                   IF WS-TOTSEM-MONTO > 0
+                           AND WS-TOTSEM-MONTO NOT > WS-MILLONES-MAX-OK
+                       MOVE WS-TOTSEM-MONTO TO MILLONES
+                       SET MONTO-ES-VALIDO TO TRUE
+                       DISPLAY "MONTO ENCADENADO DESDE EJ-03ENCL18: "
+                           MILLONES
+                   ELSE
+                       DISPLAY "ERROR: EL TOTAL SEMANAL ENCADENADO "
+                           "ES INVALIDO, SE PEDIRA POR TECLADO"
+                   END-IF
+
+      *>           SE VACIA EL ARCHIVO DE ENLACE, HAYA SIDO VALIDO O
+      *>           NO, PARA QUE LA PROXIMA CORRIDA INTERACTIVA (SIN
+      *>           DRIVER) VUELVA A PREGUNTAR NORMALMENTE
+                   OPEN OUTPUT TOTSEM-FILE
+                   CLOSE TOTSEM-FILE
+               END-IF
+           END-IF.
+
+       4050-LEER-MONTO-ENCADENADO-EXIT.
+           EXIT.
+
+
+      *>   RECORRE 5 VECES, DISTRIBUYE EL MONTO SEGUN CADA PORCENTAJE
+      *>   Y MUESTRA EL RESULTADO YA EDITADO. MONTOS ES PIC 9(7)V99, ASI
+      *>   QUE UN MILLONES GRANDE COMBINADO CON UN PORCENTAJE ALTO
+      *>   PUEDE DESBORDAR LA PARTE ENTERA; SE ABORTA CON ON SIZE ERROR
+      *>   EN VEZ DE DEJAR QUE GNUCOBOL TRUNQUE LOS DIGITOS ALTOS EN
+      *>   SILENCIO (EL MISMO CRITERIO QUE 3000-VALIDAR-PORCENTAJES USA
+      *>   PARA NO REPARTIR UN MONTO MAL CALCULADO)
+       5000-DISTRIBUIR.
+
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
+
+      *>       GUARDO EL MONTO SEGUN EL PORCENTAJE EN CADA RESULTADO
+               COMPUTE MONTOS(i) = MILLONES * (PORCENTAJES(i) / 100)
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: EL MONTO A DISTRIBUIR AL "
+                           "PARTICIPANTE " i " NO ENTRA EN EL CAMPO "
+                           "DE MONTOS, REVISE EL TECHO WS-MILLONES-"
+                           "MAX-OK"
+                       DISPLAY "PROGRAMA ABORTADO"
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+               END-COMPUTE
+
+      *>       PASO EL MONTO A SU VERSION EDITADA (PUNTO DE MILES, COMA
+      *>       DECIMAL, CEROS NO SIGNIFICATIVOS EN BLANCO) Y LA MUESTRO
+      *>       JUNTO CON EL NUMERO Y NOMBRE DEL PARTICIPANTE
+               MOVE MONTOS(I) TO MONTOS-ED(I)
+               DISPLAY "PARTICIPANTE " I " (" NOMBRES(I) "): $"
+                   MONTOS-ED(I)
+
+           END-PERFORM.
+
+       5000-DISTRIBUIR-EXIT.
+           EXIT.
+
+
+      *>   AGREGA UNA LINEA AL LIBRO DIARIO CON LA FECHA, EL MONTO
+      *>   INGRESADO Y LO QUE LE TOCO A CADA PARTICIPANTE, PARA QUE
+      *>   QUEDE UN REGISTRO DE LA CORRIDA MAS ALLA DE LA CONSOLA
+       6000-REGISTRAR-LEDGER.
+
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+           MOVE WS-FCR-ANIO TO WS-FEC-ANIO
+           MOVE WS-FCR-MES  TO WS-FEC-MES
+           MOVE WS-FCR-DIA  TO WS-FEC-DIA
+
+           PERFORM 8900-VALIDAR-FECHA
+               THRU 8900-VALIDAR-FECHA-EXIT
+
+           IF NOT FECHA-ES-VALIDA
+               DISPLAY "ERROR: FECHA DE CORRIDA INVALIDA"
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-FECHA-CORRIDA TO WS-LL-FECHA
+
+           MOVE MILLONES TO WS-LL-MILLONES
+           MOVE NOMBRES(1) TO WS-LL-NOM1
+           MOVE MONTOS(1)  TO WS-LL-P1
+           MOVE NOMBRES(2) TO WS-LL-NOM2
+           MOVE MONTOS(2)  TO WS-LL-P2
+           MOVE NOMBRES(3) TO WS-LL-NOM3
+           MOVE MONTOS(3)  TO WS-LL-P3
+           MOVE NOMBRES(4) TO WS-LL-NOM4
+           MOVE MONTOS(4)  TO WS-LL-P4
+           MOVE NOMBRES(5) TO WS-LL-NOM5
+           MOVE MONTOS(5)  TO WS-LL-P5
+
+           OPEN EXTEND LEDGER-FILE
+
+           IF NOT FS-LEDGER-OK
+      *>       SI EL LIBRO TODAVIA NO EXISTE, EXTEND FALLA PORQUE NO
+      *>       LO ENCUENTRA; LO CREO CON OPEN OUTPUT LA PRIMERA VEZ
+               CLOSE LEDGER-FILE
+               OPEN OUTPUT LEDGER-FILE
+           END-IF
+
+           WRITE LEDGER-REG FROM WS-LEDGER-LINEA
+
+           CLOSE LEDGER-FILE.
+
+       6000-REGISTRAR-LEDGER-EXIT.
+           EXIT.
+
+
+      *>   RECORRE LA LISTA DE MONTOS DE MILLOTPF, DISTRIBUYENDO Y
+      *>   REGISTRANDO CADA UNO; SI LA CORRIDA ANTERIOR SE HABIA
+      *>   CORTADO A MITAD DE CAMINO, RETOMA DESPUES DEL ULTIMO MONTO
+      *>   CONFIRMADO POR EL CHECKPOINT (VER 7010/7020) EN VEZ DE
+      *>   VOLVER A PROCESAR TODO EL LOTE DESDE EL PRINCIPIO
+       7000-PROCESAR-LOTE.
+
+           PERFORM 7010-LEER-CHECKPOINT
+               THRU 7010-LEER-CHECKPOINT-EXIT
+
+           OPEN INPUT LOTE-FILE
+
+           IF NOT FS-LOTE-OK
+               DISPLAY "ERROR: NO SE PUDO ABRIR EL LOTE MILLOTPF - "
+                   "STATUS " WS-FS-LOTE
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-LOTE-NRO-ACTUAL
+
+           PERFORM UNTIL FS-LOTE-EOF
+               READ LOTE-FILE
+                   AT END
+                       SET FS-LOTE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LOTE-NRO-ACTUAL
+                       IF WS-LOTE-NRO-ACTUAL > WS-LOTE-PROCESADOS
+      *>                   EL MISMO CHEQUEO QUE 4000-PEDIR-MONTO LE
+      *>                   HACE AL MONTO TECLEADO: UN REGISTRO DEL
+      *>                   LOTE FUERA DE RANGO NO SE REPARTE, PERO EL
+      *>                   CHECKPOINT AVANZA IGUAL PARA NO TRABARSE
+      *>                   REINTENTANDO EL MISMO REGISTRO MALO
+                           IF LOTE-REG > 0
+                                   AND LOTE-REG NOT > WS-MILLONES-MAX-OK
+                               MOVE LOTE-REG TO MILLONES
+                               PERFORM 5000-DISTRIBUIR
+                                   THRU 5000-DISTRIBUIR-EXIT
+                               PERFORM 6000-REGISTRAR-LEDGER
+                                   THRU 6000-REGISTRAR-LEDGER-EXIT
+                           ELSE
+                               DISPLAY "ERROR: MONTO INVALIDO EN "
+                                   "MILLOTPF, REGISTRO "
+                                   WS-LOTE-NRO-ACTUAL " - RECHAZADO"
+                           END-IF
+                           PERFORM 7020-GRABAR-CHECKPOINT
+                               THRU 7020-GRABAR-CHECKPOINT-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE LOTE-FILE
+
+      *>       SI SE LLEGO HASTA ACA ES PORQUE EL PERFORM UNTIL DE
+      *>       ARRIBA SALIO POR FIN DE ARCHIVO NATURAL (NO POR UN
+      *>       GOBACK DE ERROR), ES DECIR QUE TODO EL LOTE QUEDO
+      *>       PROCESADO; EL CHECKPOINT YA NO TIENE NADA QUE RETOMAR,
+      *>       ASI QUE SE REINICIA A CERO PARA QUE LA PROXIMA CORRIDA
+      *>       (CONTRA UN MILLOTPF NUEVO, POR EJEMPLO EL MES SIGUIENTE)
+      *>       EMPIECE DE CERO EN VEZ DE HEREDAR EL TOTAL DEL LOTE
+      *>       ANTERIOR Y SALTEARSE TODOS SUS REGISTROS
+           PERFORM 7030-REINICIAR-CHECKPOINT
+               THRU 7030-REINICIAR-CHECKPOINT-EXIT.
+
+       7000-PROCESAR-LOTE-EXIT.
+           EXIT.
+
+
+      *>   LEE LA CANTIDAD DE MONTOS DEL LOTE YA PROCESADOS EN UNA
+      *>   CORRIDA ANTERIOR; SI NO HAY CHECKPOINT, ARRANCA DE CERO
+       7010-LEER-CHECKPOINT.
+
+           MOVE 0 TO WS-LOTE-PROCESADOS
+
+           OPEN INPUT CKPT-FILE
+
+           IF FS-CKPT-OK
+               READ CKPT-FILE
+                   NOT AT END
+                       MOVE CKPT-REG TO WS-LOTE-PROCESADOS
+               END-READ
+               CLOSE CKPT-FILE
+           ELSE
+               CLOSE CKPT-FILE
+           END-IF.
+
+       7010-LEER-CHECKPOINT-EXIT.
+           EXIT.
+
+
+      *>   DEJA CONSTANCIA EN CKPT18PF DE CUANTOS MONTOS DEL LOTE
+      *>   ESTAN CONFIRMADOS (REPARTIDOS Y REGISTRADOS EN EL LIBRO
+      *>   DIARIO), PARA QUE UN REINICIO NO LOS VUELVA A PROCESAR
+       7020-GRABAR-CHECKPOINT.
+
+           MOVE WS-LOTE-NRO-ACTUAL TO CKPT-REG
+
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REG
+           CLOSE CKPT-FILE.
+
+       7020-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+
+      *>   DEJA CKPT18PF EN CERO CUANDO UN LOTE TERMINO DE PROCESARSE
+      *>   POR COMPLETO, PARA QUE NO QUEDE UN "PROCESADOS" VIEJO
+      *>   ESPERANDO UN MILLOTPF QUE YA NO EXISTE
+       7030-REINICIAR-CHECKPOINT.
+
+           MOVE 0 TO CKPT-REG
+
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REG
+           CLOSE CKPT-FILE.
+
+       7030-REINICIAR-CHECKPOINT-EXIT.
+           EXIT.
+
+
+      *>   VALIDACION DE FECHA COMPARTIDA (VER 6000-REGISTRAR-LEDGER)
+           COPY FECHAVAL.
+
+      *>   DETALLE ESTETICO FINAL
+       9000-FINALIZAR.
+
+           DISPLAY "          "
+           DISPLAY "---------------------------------------------------"
+
+           DISPLAY "FIN DE PROGRAMA ARIEL GIMENEZ 16/03/2023"
+           DISPLAY " "
+           DISPLAY " ".
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
