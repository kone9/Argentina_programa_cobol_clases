@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> PORCCPY - CAMPOS DE TRABAJO PARA EL CALCULO DE PARTICIPACION
+      *> PORCENTUAL DE UNA CANTIDAD SOBRE UN TOTAL (VER PORCCALC.CPY).
+      *> COPYBOOK DE DATOS, SE INCLUYE CON "COPY PORCCPY." EN
+      *> WORKING-STORAGE.
+      *>--------------------------------------------------------------
+       01  PORC-CANT                 PIC 9(7)V99.
+       01  PORC-TOTAL                PIC 9(7)V99.
+       01  PORC-RESULTADO            PIC 999V99.
