@@ -0,0 +1,16 @@
+      *>--------------------------------------------------------------
+      *> FECHACPY - ESTRUCTURA DE FECHA ANIO-MES-DIA VALIDADA
+      *> COPYBOOK DE DATOS COMPARTIDO POR LOS PROGRAMAS QUE NECESITAN
+      *> CARGAR Y VALIDAR UNA FECHA (ORIGEN: STUB DE EJ-01ENCL18).
+      *> SE INCLUYE CON "COPY FECHACPY." DENTRO DE WORKING-STORAGE.
+      *>--------------------------------------------------------------
+       01  WS-FECHA-VALIDA.
+           03 WS-FEC-ANIO            PIC 9(4).
+           03 FILLER                 PIC X(01) VALUE ".".
+           03 WS-FEC-MES             PIC 9(2).
+           03 FILLER                 PIC X(01) VALUE ".".
+           03 WS-FEC-DIA             PIC 9(2).
+
+      *>   SWITCH CON EL RESULTADO DE 8900-VALIDAR-FECHA (VER FECHAVAL)
+       01  WS-FECHA-VALIDA-SW        PIC X(01) VALUE "N".
+           88 FECHA-ES-VALIDA        VALUE "S".
