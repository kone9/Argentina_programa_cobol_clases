@@ -0,0 +1,56 @@
+
+      *> el comentario siempre empieza de la linea 7
+      *>--------------------------------------
+      *> IdentificarDatos
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRV18TOT.
+      *>--------------------------------------
+
+      *> JOB DRIVER QUE ENCADENA EL TOTAL SEMANAL DE VISITAS DE
+      *> EJ-03ENCL18 COMO MONTO DE ENTRADA DE CL-18-EJ-18: CORRE
+      *> PRIMERO EJ-03ENCL18 (QUE DEJA EL TOTAL EN TOTSEMPF), Y LUEGO
+      *> CL-18-EJ-18, QUE AL ENCONTRAR TOTSEMPF LO USA EN VEZ DE PEDIR
+      *> EL MONTO POR TECLADO (VER 4050-LEER-MONTO-ENCADENADO EN
+      *> EJ-18CL18.COB).
+
+      *>--------------------------------------
+       ENVIRONMENT DIVISION.
+      *>--------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *>---------------------------PROCEDURE----------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           DISPLAY "DRV18TOT: CORRIENDO EJ-03ENCL18..."
+           CALL "EJ-03ENCL18"
+           END-CALL
+
+      *>       SI EJ-03ENCL18 ABORTO (FECHA INVALIDA, NO PUDO ABRIR
+      *>       VISITASPF, CANTIDAD DE REGISTROS INCORRECTA, ETC.) NO
+      *>       LLEGO A ESCRIBIR TOTSEMPF; SEGUIR ADELANTE IGUAL PODRIA
+      *>       HACER QUE CL-18-EJ-18 ENCUENTRE UN TOTSEMPF VIEJO DE UNA
+      *>       CORRIDA ANTERIOR Y REPARTA ESE MONTO COMO SI FUERA EL DE
+      *>       ESTA SEMANA, ASI QUE EL JOB SE CORTA ACA
+           IF RETURN-CODE NOT = 0
+               DISPLAY "DRV18TOT: EJ-03ENCL18 TERMINO CON ERROR, NO SE "
+                   "VA A CORRER CL-18-EJ-18"
+               DISPLAY "DRV18TOT: FIN DEL JOB"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "DRV18TOT: CORRIENDO CL-18-EJ-18 CON EL TOTAL "
+               "SEMANAL ENCADENADO..."
+           CALL "CL-18-EJ-18"
+           END-CALL
+
+           DISPLAY "DRV18TOT: FIN DEL JOB"
+
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
