@@ -3,35 +3,104 @@
       *>--------------------------------------
       *> IdentificarDatos
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJ-01ENCL18.
+       PROGRAM-ID. EJ-03ENCL18.
       *>--------------------------------------
 
+      *> MODIFICACIONES
+      *> - LA TABLA DE VISITAS YA NO SE CARGA CON MOVE FIJOS: SE LEE
+      *>   DE UN ARCHIVO DIARIO DE VISITAS (VISITASPF), UN REGISTRO
+      *>   POR DIA DE LA SEMANA.
+      *> - LA SALIDA POR CONSOLA PASA A SER TAMBIEN UN REPORTE IMPRESO
+      *>   (REPVISPF) CON ENCABEZADO, FECHA DE CIERRE DE SEMANA, UNA
+      *>   LINEA POR DIA, TOTAL Y PROMEDIO.
+      *> - SE ACUMULA EL TOTAL SEMANAL EN UN ARCHIVO DE ACUMULADOS
+      *>   MENSUALES/ANUALES (ACUMVISPF).
+      *> - SE AGREGA EL ANALISIS DE DIA PICO Y DIA VALLE.
+      *> - SE VALIDAN LAS CANTIDADES DE VISITAS ANTES DE INFORMAR
+      *>   (NEGATIVAS O POR ENCIMA DE UN TECHO RAZONABLE ABORTAN).
+      *> - LA FECHA DE CORRIDA SE ARMA Y VALIDA CON EL COPYBOOK
+      *>   COMPARTIDO FECHACPY/FECHAVAL (EL MISMO STUB QUE USABA
+      *>   EJ-01ENCL18).
+      *> - SE AGREGA UN REPORTE DE PARTICIPACION PORCENTUAL DE CADA
+      *>   DIA SOBRE EL TOTAL SEMANAL, REUTILIZANDO EL COPYBOOK DE
+      *>   CALCULO PORCENTUAL PORCCPY/PORCCALC.
+      *> - SE DEJA EL TOTAL SEMANAL EN UN ARCHIVO DE ENLACE (TOTSEMPF)
+      *>   PARA QUE UN JOB DRIVER LO ENCADENE COMO MONTO DE ENTRADA
+      *>   DE CL-18-EJ-18.
+      *> - EL PROGRAM-ID DECIA "EJ-01ENCL18" POR UN ERROR DE COPIA DEL
+      *>   EJERCICIO ANTERIOR; SE CORRIGE A "EJ-03ENCL18" PARA QUE
+      *>   COINCIDA CON EL NOMBRE DEL FUENTE Y PARA QUE EL DRIVER
+      *>   PUEDA HACER CALL SIN AMBIGUEDAD CON EJ-01ENCL18.
+      *> - STOP RUN PASA A GOBACK PARA QUE EL PROGRAMA PUEDA SEGUIR
+      *>   CORRIENDO SOLO O SER LLAMADO POR EL DRIVER.
 
       *>--------------------------------------
       *> es importante esto, porque sino mainframe cancela
       *> espera esta instrucciÃ³n
       *> aca identifico archivos
       *> identifico el servidor
-      *> el tipo de decimal 
-       ENVIRONMENT DIVISION. 
+      *> el tipo de decimal
+       ENVIRONMENT DIVISION.
       *>--------------------------------------
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   ARCHIVO DIARIO DE VISITAS, UN REGISTRO POR DIA DE LA SEMANA
+           SELECT VISITAS-FILE ASSIGN TO "VISITASPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-VISITAS WS-FS-VISITAS-EXT.
+
+      *>   REPORTE IMPRESO SEMANAL DE VISITAS
+           SELECT REPORTE-FILE ASSIGN TO "REPVISPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE WS-FS-REPORTE-EXT.
+
+      *>   ACUMULADOS MENSUALES Y ANUALES DE VISITAS
+           SELECT ACUM-FILE ASSIGN TO "ACUMVISPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ACUM WS-FS-ACUM-EXT.
+
+      *>   ARCHIVO DE ENLACE CON EL TOTAL SEMANAL PARA EL JOB DRIVER
+           SELECT TOTSEM-FILE ASSIGN TO "TOTSEMPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TOTSEM WS-FS-TOTSEM-EXT.
 
       *>--------------------------------------
        DATA DIVISION.
-      *>     FILES SECTION.
-      *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
 
-      *>--------------------------------------
+       FILE SECTION.
+       FD  VISITAS-FILE.
+       01  VISITA-REG.
+           02 VISITA-REG-DIA         PIC 9(1).
+           02 VISITA-REG-CANT        PIC S9(4) SIGN IS TRAILING
+                                         SEPARATE CHARACTER.
+
+       FD  REPORTE-FILE.
+       01  REPORTE-REG               PIC X(80).
+
+      *>   HISTORICO DE TOTALES SEMANALES, UN REGISTRO POR CORRIDA
+      *>   (SE AGREGA, NUNCA SE PISA), PARA PODER RECALCULAR EL
+      *>   ACUMULADO DE CUALQUIER MES/ANIO PASADO Y NO SOLO EL ACTUAL
+       FD  ACUM-FILE.
+       01  ACUM-REG.
+           02 ACUM-REG-ANIO          PIC 9(4).
+           02 ACUM-REG-MES           PIC 9(2).
+           02 ACUM-REG-SEMANA-TOTAL  PIC 9(5).
+
+       FD  TOTSEM-FILE.
+       01  TOTSEM-REG                PIC 9(9)V9.
+
+      *>--------------------------------------------------------------
        WORKING-STORAGE SECTION.
-      *> DECLARANDO DIAS DE FORMA NORMAL
-       
+
       *> DECLARANDO ARRAY SIN DEFINIR
       *> ES UNA ESTRUCTURA QUE DENTRO TIENE EL OCCURS
-       *> COMO USAR REDEFINES DECLARAR DATOS DENTRO DE ARRAY
-       01  DIASSEMANA.
+      *> COMO USAR REDEFINES DECLARAR DATOS DENTRO DE ARRAY
+       01  DIASSEMANA-NOMBRES.
            02 FILLER PIC X(10) VALUE "LUNES ".
            02 FILLER PIC X(10) VALUE "MARTES ".
            02 FILLER PIC X(10) VALUE "MIERCOLES ".
@@ -39,46 +108,545 @@
            02 FILLER PIC X(10) VALUE "VIERNES ".
            02 FILLER PIC X(10) VALUE "SABADO ".
            02 FILLER PIC X(10) VALUE "DOMINGO ".
-       01 TABLADEDIAS.
-           02 ELDIA REDEFINES DIASSEMANA PIC X(10) OCCURS 7 TIMES. 
+       01 TABLADEDIAS REDEFINES DIASSEMANA-NOMBRES.
+           02 ELDIA PIC X(10) OCCURS 7 TIMES.
 
       *> INDICE TABLA
        77 DIA PIC 9(2).
       *>------------------------------------------------------------------------
 
+      *> CANTIDAD DE VISITAS DE CADA DIA, YA VALIDADAS (CARGADAS EN
+      *> 2000-CARGAR-VISITAS Y VALIDADAS EN 3000-VALIDAR-VISITAS)
+       01 TABLA-VISITAS.
+           02 VISITAS PIC 9(4) OCCURS 7 TIMES.
 
-      *> VALOR PARA LOS INDICES 
-      *> DECLARANDO DIAS DE FORMA NORMAL
-       01 LUNES PIC 9(4).
-       01 MARTES PIC 9(4). 
-       01 MIERCOLES PIC 9(4).
-       01 JUEVES PIC 9(4).
-       01 VIERNES PIC 9(4).
-       01 SABADO PIC 9(4).
-       01 DOMINGO PIC 9(4).
-       
-      *> DECLARANDO ARRAY SIN DEFINIR
-      *> ES UNA ESTRUCTURA QUE DENTRO TIENE EL OCCURS
-       01 DIASSEMANA.
-           02 VISITAS PIC 9(4) OCCURS 7 TIMES. 
-      
-      *>--------------------------------------
+      *> CANTIDAD LEIDA DEL ARCHIVO TAL COMO VINO, ANTES DE VALIDAR,
+      *> CON SIGNO PARA PODER DETECTAR UNA CANTIDAD NEGATIVA
+       01 TABLA-VISITAS-CRUDAS.
+           02 WS-VIS-CRUDO PIC S9(4) OCCURS 7 TIMES.
+
+      *> MARCA POR DIA SI LA CANTIDAD CRUDA SE RECHAZO EN
+      *> 3000-VALIDAR-VISITAS (NEGATIVA O POR ENCIMA DEL TECHO), PARA
+      *> QUE ESE DIA QUEDE SEÑALADO EN EL REPORTE Y AFUERA DEL
+      *> PROMEDIO EN VEZ DE ABORTAR TODA LA CORRIDA
+       01 TABLA-VIS-RECHAZADO.
+           02 WS-VIS-RECHAZADO-SW PIC X(01) OCCURS 7 TIMES VALUE "N".
+               88 DIA-RECHAZADO   VALUE "S".
+
+      *> CANTIDAD DE DIAS QUE PASARON LA VALIDACION, USADA COMO
+      *> DIVISOR DEL PROMEDIO EN VEZ DE 7 FIJO
+       01  WS-VISITAS-VALIDAS-CANT   PIC 9(1) VALUE 0.
+
+      *>   ESTADO DEL ARCHIVO DE VISITAS
+       01  WS-FS-VISITAS             PIC XX.
+           88 FS-VISITAS-OK          VALUE "00".
+           88 FS-VISITAS-EOF         VALUE "10".
+       01  WS-FS-VISITAS-EXT         PIC 9(4).
+
+      *>   CANTIDAD DE REGISTROS DE VISITAS LEIDOS DEL ARCHIVO
+       01  WS-VISITAS-LEIDOS         PIC 9(1) VALUE 0.
+
+      *>   TECHO RAZONABLE DE VISITAS DIARIAS, PARA FRENAR UN DATO
+      *>   CARGADO DE MAS EN EL ARCHIVO DE ORIGEN
+       01  WS-VISITAS-MAX-OK         PIC 9(4) VALUE 5000.
+
+      *>   ESTADO DEL REPORTE IMPRESO
+       01  WS-FS-REPORTE             PIC XX.
+           88 FS-REPORTE-OK          VALUE "00".
+       01  WS-FS-REPORTE-EXT         PIC 9(4).
+
+      *>   ESTADO DEL ARCHIVO DE ACUMULADOS
+       01  WS-FS-ACUM                PIC XX.
+           88 FS-ACUM-OK             VALUE "00".
+           88 FS-ACUM-EOF            VALUE "10".
+       01  WS-FS-ACUM-EXT            PIC 9(4).
+
+      *>   ACUMULADOS DE MES Y ANIO, RECALCULADOS CADA CORRIDA A PARTIR
+      *>   DEL HISTORICO DE ACUMVISPF MAS LA SEMANA ACTUAL
+       01  WS-ACUM-TOTAL-MES         PIC 9(7) VALUE 0.
+       01  WS-ACUM-TOTAL-ANIO        PIC 9(8) VALUE 0.
+
+      *>   ESTADO DEL ARCHIVO DE ENLACE CON EL DRIVER
+       01  WS-FS-TOTSEM              PIC XX.
+           88 FS-TOTSEM-OK           VALUE "00".
+       01  WS-FS-TOTSEM-EXT          PIC 9(4).
+
+      *>   FECHA DE CORRIDA, ARMADA CON ACCEPT FROM DATE Y VALIDADA
+      *>   CON EL COPYBOOK COMPARTIDO (VER FECHACPY.CPY)
+       01  WS-FECHA-CORRIDA          PIC 9(8).
+       01  WS-FECHA-CORRIDA-R REDEFINES WS-FECHA-CORRIDA.
+           02 WS-FCR-ANIO            PIC 9(4).
+           02 WS-FCR-MES             PIC 9(2).
+           02 WS-FCR-DIA             PIC 9(2).
+
+      *>   ESTRUCTURA COMPARTIDA DE FECHA VALIDADA
+           COPY FECHACPY.
+
+      *>   TOTAL Y PROMEDIO DE VISITAS DE LA SEMANA. EL PROMEDIO SE
+      *>   DEJA EN 4 DIGITOS ENTEROS PORQUE, CON DIAS RECHAZADOS
+      *>   AFUERA DEL DIVISOR, PUEDE ACERCARSE AL TECHO DE
+      *>   WS-VISITAS-MAX-OK (5000) EN VEZ DE QUEDAR SIEMPRE POR
+      *>   DEBAJO DE 1000
+       01  WS-TOTAL-SEMANA           PIC 9(5) VALUE 0.
+       01  WS-PROMEDIO-SEMANA        PIC 9(4)V99 VALUE 0.
+
+      *>   DIA Y CANTIDAD DEL PICO (MAXIMO) Y EL VALLE (MINIMO)
+       01  WS-DIA-PICO               PIC 99 VALUE 0.
+       01  WS-VISITAS-PICO           PIC 9(4) VALUE 0.
+       01  WS-DIA-VALLE              PIC 99 VALUE 0.
+       01  WS-VISITAS-VALLE          PIC 9(4) VALUE 9999.
+
+      *>   CAMPOS DE TRABAJO PARA EL CALCULO DE PARTICIPACION
+      *>   PORCENTUAL DE CADA DIA (VER PORCCPY.CPY / PORCCALC.CPY)
+           COPY PORCCPY.
+
+      *>----------------------LINEAS DEL REPORTE-----------------------
+      *> LINEAS ARMADAS CON FILLER Y CAMPOS ELEMENTALES (MISMA TECNICA
+      *> QUE EL LIBRO DIARIO DE CL-18-EJ-18) PARA NO DEPENDER DE STRING
+
+       01  WS-RL-ENCABEZADO-1.
+           02 FILLER                 PIC X(40)
+               VALUE "REPORTE SEMANAL DE VISITAS".
+
+       01  WS-RL-ENCABEZADO-2.
+           02 FILLER                 PIC X(20)
+               VALUE "SEMANA TERMINADA EL ".
+           02 WS-RL-FECHA            PIC 9999/99/99.
+
+       01  WS-RL-DIA.
+           02 WS-RL-DIA-NOMBRE       PIC X(10).
+           02 FILLER                 PIC X(10) VALUE "VISITAS: ".
+           02 WS-RL-DIA-CANT         PIC ZZZ9.
+           02 WS-RL-DIA-ESTADO       PIC X(15) VALUE SPACES.
+
+       01  WS-RL-TOTAL.
+           02 FILLER                 PIC X(20)
+               VALUE "TOTAL DE LA SEMANA: ".
+           02 WS-RL-TOTAL-CANT       PIC ZZZZ9.
+
+       01  WS-RL-PROMEDIO.
+           02 FILLER                 PIC X(20)
+               VALUE "PROMEDIO DIARIO: ".
+           02 WS-RL-PROMEDIO-VAL     PIC ZZZ9,99.
+
+       01  WS-RL-PICO.
+           02 FILLER                 PIC X(10) VALUE "DIA PICO: ".
+           02 WS-RL-PICO-NOMBRE      PIC X(10).
+           02 FILLER                 PIC X(4) VALUE " -> ".
+           02 WS-RL-PICO-CANT        PIC ZZZ9.
 
+       01  WS-RL-VALLE.
+           02 FILLER                 PIC X(11) VALUE "DIA VALLE: ".
+           02 WS-RL-VALLE-NOMBRE     PIC X(10).
+           02 FILLER                 PIC X(4) VALUE " -> ".
+           02 WS-RL-VALLE-CANT       PIC ZZZ9.
+
+       01  WS-RL-ACUM.
+           02 FILLER                 PIC X(19)
+               VALUE "ACUMULADO DEL MES: ".
+           02 WS-RL-ACUM-MES         PIC ZZZZZZ9.
+           02 FILLER                 PIC X(21)
+               VALUE " ACUMULADO DEL ANIO: ".
+           02 WS-RL-ACUM-ANIO        PIC ZZZZZZZ9.
+
+       01  WS-RL-PORC.
+           02 WS-RL-PORC-NOMBRE      PIC X(10).
+           02 FILLER                 PIC X(16)
+               VALUE " PARTICIPACION: ".
+           02 WS-RL-PORC-VAL         PIC ZZ9,99.
+           02 FILLER                 PIC X(01) VALUE "%".
+      *>   -------------------------------------------------------------
+
+      *>---------------------------PROCEDURE----------------------------
        PROCEDURE DIVISION.
 
-           MOVE 200 TO LUNES.
-           MOVE 430 TO MARTES.
-           MOVE 136 TO MIERCOLES.
-           MOVE 525 TO JUEVES.
-           MOVE 380 TO VIERNES.
-           MOVE 1910 TO SABADO.
-           MOVE 2300 TO DOMINGO.
-       
-
-      *> RECORRER EL BUCLE
-           PERFORM VARYING DIA FROM 1 BY 1 UNTIL 7
-               DISPLAY "CANTIDAD DE PERSONAS QUE VISITARON EL DIA" ELDIA(DIA).
-               DISPLAY "ES DE VISITAS" VISITAS(DIA)
+       0000-MAINLINE.
+
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT
+
+           PERFORM 2000-CARGAR-VISITAS
+               THRU 2000-CARGAR-VISITAS-EXIT
+
+           PERFORM 3000-VALIDAR-VISITAS
+               THRU 3000-VALIDAR-VISITAS-EXIT
+
+           PERFORM 4000-CALCULAR-TOTALES
+               THRU 4000-CALCULAR-TOTALES-EXIT
+
+           PERFORM 5000-ANALIZAR-PICO-VALLE
+               THRU 5000-ANALIZAR-PICO-VALLE-EXIT
+
+           PERFORM 6000-EMITIR-REPORTE
+               THRU 6000-EMITIR-REPORTE-EXIT
+
+           PERFORM 7000-ACTUALIZAR-ACUMULADOS
+               THRU 7000-ACTUALIZAR-ACUMULADOS-EXIT
+
+           PERFORM 7500-EMITIR-PARTICIPACION
+               THRU 7500-EMITIR-PARTICIPACION-EXIT
+
+           PERFORM 8000-ENVIAR-TOTAL-SEMANAL
+               THRU 8000-ENVIAR-TOTAL-SEMANAL-EXIT
+
+           PERFORM 9000-FINALIZAR
+               THRU 9000-FINALIZAR-EXIT
+
+           GOBACK.
+
+       0000-MAINLINE-EXIT.
+           EXIT.
+
+
+      *>   ARMA Y VALIDA LA FECHA DE CORRIDA CON EL COPYBOOK COMPARTIDO
+       1000-INICIALIZAR.
+
+           DISPLAY "---------------------------------------------------"
+
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+           MOVE WS-FCR-ANIO TO WS-FEC-ANIO
+           MOVE WS-FCR-MES  TO WS-FEC-MES
+           MOVE WS-FCR-DIA  TO WS-FEC-DIA
+
+           PERFORM 8900-VALIDAR-FECHA
+               THRU 8900-VALIDAR-FECHA-EXIT
+
+           IF NOT FECHA-ES-VALIDA
+               DISPLAY "ERROR: FECHA DE CORRIDA INVALIDA"
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-FECHA-CORRIDA TO WS-RL-FECHA.
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+
+      *>   LEE DEL ARCHIVO DIARIO LA CANTIDAD DE VISITAS DE CADA DIA
+      *>   Y LA DEJA SIN VALIDAR EN TABLA-VISITAS-CRUDAS
+       2000-CARGAR-VISITAS.
+
+           OPEN INPUT VISITAS-FILE
+
+           IF NOT FS-VISITAS-OK
+               DISPLAY "ERROR: NO SE PUDO ABRIR EL ARCHIVO DE "
+                   "VISITAS VISITASPF - STATUS " WS-FS-VISITAS
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-VISITAS-LEIDOS
+
+           PERFORM UNTIL FS-VISITAS-EOF
+               READ VISITAS-FILE
+                   AT END
+                       SET FS-VISITAS-EOF TO TRUE
+                   NOT AT END
+      *>               EL DIA DE LA SEMANA VIENE DEL ARCHIVO Y SE USA
+      *>               COMO SUBINDICE DE LA TABLA: SE VALIDA EL RANGO
+      *>               ANTES DE USARLO, PARA QUE UN DIA FUERA DE 1-7
+      *>               NO ESCRIBA FUERA DE LA TABLA
+                       IF VISITA-REG-DIA < 1 OR VISITA-REG-DIA > 7
+                           DISPLAY "ERROR: DIA DE SEMANA INVALIDO EN "
+                               "VISITASPF: " VISITA-REG-DIA
+                           DISPLAY "PROGRAMA ABORTADO"
+                           MOVE 1 TO RETURN-CODE
+                           GOBACK
+                       END-IF
+                       MOVE VISITA-REG-CANT
+                           TO WS-VIS-CRUDO(VISITA-REG-DIA)
+                       ADD 1 TO WS-VISITAS-LEIDOS
+               END-READ
+           END-PERFORM
+
+           CLOSE VISITAS-FILE
+
+           IF WS-VISITAS-LEIDOS NOT = 7
+               DISPLAY "ERROR: EL ARCHIVO DE VISITAS VISITASPF DEBE "
+                   "TENER 7 REGISTROS, SE LEYERON " WS-VISITAS-LEIDOS
+               DISPLAY "PROGRAMA ABORTADO"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       2000-CARGAR-VISITAS-EXIT.
+           EXIT.
+
+
+      *>   RECHAZA CANTIDADES NEGATIVAS O POR ENCIMA DEL TECHO ANTES DE
+      *>   SEGUIR CON EL REPORTE; UN DIA RECHAZADO NO ABORTA TODA LA
+      *>   CORRIDA, QUEDA SEÑALADO EN TABLA-VIS-RECHAZADO CON VISITAS
+      *>   EN CERO Y AFUERA DEL PROMEDIO (VER 4000/5000/6000), PARA
+      *>   QUE UN DATO MALO DE UN SOLO DIA NO TAPE EL RESTO DE LA
+      *>   SEMANA
+       3000-VALIDAR-VISITAS.
+
+           MOVE 0 TO WS-VISITAS-VALIDAS-CANT
+
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > 7
+
+               MOVE "N" TO WS-VIS-RECHAZADO-SW(DIA)
+
+               IF WS-VIS-CRUDO(DIA) < 0
+                   DISPLAY "ADVERTENCIA: LA CANTIDAD DE VISITAS DEL "
+                       "DIA " ELDIA(DIA) " ES NEGATIVA - DIA "
+                       "RECHAZADO DEL REPORTE"
+                   SET DIA-RECHAZADO(DIA) TO TRUE
+                   MOVE 0 TO VISITAS(DIA)
+               ELSE
+                   IF WS-VIS-CRUDO(DIA) > WS-VISITAS-MAX-OK
+                       DISPLAY "ADVERTENCIA: LA CANTIDAD DE VISITAS "
+                           "DEL DIA " ELDIA(DIA) " SUPERA EL MAXIMO "
+                           "PERMITIDO - DIA RECHAZADO DEL REPORTE"
+                       SET DIA-RECHAZADO(DIA) TO TRUE
+                       MOVE 0 TO VISITAS(DIA)
+                   ELSE
+                       MOVE WS-VIS-CRUDO(DIA) TO VISITAS(DIA)
+                       ADD 1 TO WS-VISITAS-VALIDAS-CANT
+                   END-IF
+               END-IF
+
            END-PERFORM.
 
-           STOP RUN.
\ No newline at end of file
+       3000-VALIDAR-VISITAS-EXIT.
+           EXIT.
+
+
+      *>   SUMA LAS VISITAS DE LOS 7 DIAS Y CALCULA EL PROMEDIO DIARIO;
+      *>   LOS DIAS RECHAZADOS QUEDAN EN CERO (NO SUMAN AL TOTAL) Y
+      *>   AFUERA DEL DIVISOR DEL PROMEDIO (VER WS-VISITAS-VALIDAS-CANT
+      *>   EN 3000-VALIDAR-VISITAS)
+       4000-CALCULAR-TOTALES.
+
+           MOVE 0 TO WS-TOTAL-SEMANA
+
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > 7
+               ADD VISITAS(DIA) TO WS-TOTAL-SEMANA
+           END-PERFORM
+
+           IF WS-VISITAS-VALIDAS-CANT > 0
+               COMPUTE WS-PROMEDIO-SEMANA ROUNDED =
+                       WS-TOTAL-SEMANA / WS-VISITAS-VALIDAS-CANT
+                   ON SIZE ERROR
+                       DISPLAY "ERROR: PROMEDIO DIARIO FUERA DE RANGO"
+                       MOVE 0 TO WS-PROMEDIO-SEMANA
+               END-COMPUTE
+           ELSE
+               MOVE 0 TO WS-PROMEDIO-SEMANA
+           END-IF.
+
+       4000-CALCULAR-TOTALES-EXIT.
+           EXIT.
+
+
+      *>   BUSCA EL DIA CON MAS VISITAS (PICO) Y EL DIA CON MENOS
+      *>   VISITAS (VALLE) DE LA SEMANA, SIN CONTAR LOS DIAS RECHAZADOS
+      *>   (QUE QUEDARON EN CERO Y FALSEARIAN EL VALLE)
+       5000-ANALIZAR-PICO-VALLE.
+
+           MOVE 0 TO WS-VISITAS-PICO
+           MOVE 9999 TO WS-VISITAS-VALLE
+           MOVE 0 TO WS-DIA-PICO
+           MOVE 0 TO WS-DIA-VALLE
+
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > 7
+
+               IF NOT DIA-RECHAZADO(DIA)
+
+                   IF VISITAS(DIA) > WS-VISITAS-PICO
+                       MOVE VISITAS(DIA) TO WS-VISITAS-PICO
+                       MOVE DIA TO WS-DIA-PICO
+                   END-IF
+
+                   IF VISITAS(DIA) < WS-VISITAS-VALLE
+                       MOVE VISITAS(DIA) TO WS-VISITAS-VALLE
+                       MOVE DIA TO WS-DIA-VALLE
+                   END-IF
+
+               END-IF
+
+           END-PERFORM.
+
+       5000-ANALIZAR-PICO-VALLE-EXIT.
+           EXIT.
+
+
+      *>   ARMA EL REPORTE IMPRESO SEMANAL (ENCABEZADO, UNA LINEA POR
+      *>   DIA, TOTAL, PROMEDIO Y ANALISIS DE PICO/VALLE), MOSTRANDO
+      *>   EN PANTALLA LO MISMO QUE SE ESCRIBE EN REPVISPF. EL ARCHIVO
+      *>   QUEDA ABIERTO PARA QUE 7500-EMITIR-PARTICIPACION AGREGUE
+      *>   LAS LINEAS DE PARTICIPACION PORCENTUAL Y LO CIERRE.
+       6000-EMITIR-REPORTE.
+
+           OPEN OUTPUT REPORTE-FILE
+
+           WRITE REPORTE-REG FROM WS-RL-ENCABEZADO-1
+           DISPLAY WS-RL-ENCABEZADO-1
+
+           WRITE REPORTE-REG FROM WS-RL-ENCABEZADO-2
+           DISPLAY WS-RL-ENCABEZADO-2
+
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > 7
+               MOVE ELDIA(DIA) TO WS-RL-DIA-NOMBRE
+               MOVE VISITAS(DIA) TO WS-RL-DIA-CANT
+               IF DIA-RECHAZADO(DIA)
+                   MOVE " (RECHAZADO)" TO WS-RL-DIA-ESTADO
+               ELSE
+                   MOVE SPACES TO WS-RL-DIA-ESTADO
+               END-IF
+               WRITE REPORTE-REG FROM WS-RL-DIA
+               DISPLAY WS-RL-DIA
+           END-PERFORM
+
+           MOVE WS-TOTAL-SEMANA TO WS-RL-TOTAL-CANT
+           WRITE REPORTE-REG FROM WS-RL-TOTAL
+           DISPLAY WS-RL-TOTAL
+
+           MOVE WS-PROMEDIO-SEMANA TO WS-RL-PROMEDIO-VAL
+           WRITE REPORTE-REG FROM WS-RL-PROMEDIO
+           DISPLAY WS-RL-PROMEDIO
+
+      *>   SI TODOS LOS DIAS SE RECHAZARON, WS-DIA-PICO/VALLE QUEDAN
+      *>   EN CERO (VER 5000) Y NO HAY UN DIA VALIDO QUE INFORMAR
+           IF WS-DIA-PICO > 0
+               MOVE ELDIA(WS-DIA-PICO) TO WS-RL-PICO-NOMBRE
+               MOVE WS-VISITAS-PICO TO WS-RL-PICO-CANT
+           ELSE
+               MOVE "N/A" TO WS-RL-PICO-NOMBRE
+               MOVE 0 TO WS-RL-PICO-CANT
+           END-IF
+           WRITE REPORTE-REG FROM WS-RL-PICO
+           DISPLAY WS-RL-PICO
+
+           IF WS-DIA-VALLE > 0
+               MOVE ELDIA(WS-DIA-VALLE) TO WS-RL-VALLE-NOMBRE
+               MOVE WS-VISITAS-VALLE TO WS-RL-VALLE-CANT
+           ELSE
+               MOVE "N/A" TO WS-RL-VALLE-NOMBRE
+               MOVE 0 TO WS-RL-VALLE-CANT
+           END-IF
+           WRITE REPORTE-REG FROM WS-RL-VALLE
+           DISPLAY WS-RL-VALLE.
+
+       6000-EMITIR-REPORTE-EXIT.
+           EXIT.
+
+
+      *>   RECALCULA LOS ACUMULADOS DE MES Y ANIO LEYENDO TODO EL
+      *>   HISTORICO DE ACUMVISPF (UN REGISTRO POR CORRIDA ANTERIOR) Y
+      *>   SUMANDO LA SEMANA ACTUAL; LUEGO AGREGA LA SEMANA ACTUAL AL
+      *>   HISTORICO. AL NO PISAR NADA, CUALQUIER MES O ANIO PASADO
+      *>   SIGUE PUDIENDO RECALCULARSE MAS ADELANTE (EJ: COMPARAR
+      *>   AGOSTO CONTRA EL AGOSTO ANTERIOR)
+       7000-ACTUALIZAR-ACUMULADOS.
+
+           MOVE 0 TO WS-ACUM-TOTAL-MES
+           MOVE 0 TO WS-ACUM-TOTAL-ANIO
+
+           OPEN INPUT ACUM-FILE
+
+           IF FS-ACUM-OK
+               PERFORM UNTIL FS-ACUM-EOF
+                   READ ACUM-FILE
+                       AT END
+                           SET FS-ACUM-EOF TO TRUE
+                       NOT AT END
+                           IF ACUM-REG-ANIO = WS-FCR-ANIO
+                               ADD ACUM-REG-SEMANA-TOTAL
+                                   TO WS-ACUM-TOTAL-ANIO
+                               IF ACUM-REG-MES = WS-FCR-MES
+                                   ADD ACUM-REG-SEMANA-TOTAL
+                                       TO WS-ACUM-TOTAL-MES
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACUM-FILE
+           ELSE
+      *>       PRIMERA CORRIDA, TODAVIA NO EXISTE EL HISTORICO
+               CLOSE ACUM-FILE
+           END-IF
+
+           ADD WS-TOTAL-SEMANA TO WS-ACUM-TOTAL-MES
+           ADD WS-TOTAL-SEMANA TO WS-ACUM-TOTAL-ANIO
+
+           MOVE WS-FCR-ANIO TO ACUM-REG-ANIO
+           MOVE WS-FCR-MES TO ACUM-REG-MES
+           MOVE WS-TOTAL-SEMANA TO ACUM-REG-SEMANA-TOTAL
+
+           OPEN EXTEND ACUM-FILE
+           IF NOT FS-ACUM-OK
+      *>       SI EL HISTORICO TODAVIA NO EXISTE, EXTEND FALLA PORQUE
+      *>       NO LO ENCUENTRA; LO CREO CON OPEN OUTPUT LA PRIMERA VEZ
+               CLOSE ACUM-FILE
+               OPEN OUTPUT ACUM-FILE
+           END-IF
+           WRITE ACUM-REG
+           CLOSE ACUM-FILE
+
+           MOVE WS-ACUM-TOTAL-MES TO WS-RL-ACUM-MES
+           MOVE WS-ACUM-TOTAL-ANIO TO WS-RL-ACUM-ANIO
+           DISPLAY WS-RL-ACUM.
+
+       7000-ACTUALIZAR-ACUMULADOS-EXIT.
+           EXIT.
+
+
+      *>   CALCULA QUE PORCENTAJE DEL TOTAL SEMANAL REPRESENTA CADA
+      *>   DIA, REUTILIZANDO EL COPYBOOK DE CALCULO PORCENTUAL DE
+      *>   CL-18-EJ-18 (PORCCPY/PORCCALC), Y CIERRA EL REPORTE
+       7500-EMITIR-PARTICIPACION.
+
+           MOVE WS-TOTAL-SEMANA TO PORC-TOTAL
+
+           PERFORM VARYING DIA FROM 1 BY 1 UNTIL DIA > 7
+
+               MOVE VISITAS(DIA) TO PORC-CANT
+
+               PERFORM 8800-CALC-PORCENTAJE
+                   THRU 8800-CALC-PORCENTAJE-EXIT
+
+               MOVE ELDIA(DIA) TO WS-RL-PORC-NOMBRE
+               MOVE PORC-RESULTADO TO WS-RL-PORC-VAL
+               WRITE REPORTE-REG FROM WS-RL-PORC
+               DISPLAY WS-RL-PORC
+
+           END-PERFORM
+
+           CLOSE REPORTE-FILE.
+
+       7500-EMITIR-PARTICIPACION-EXIT.
+           EXIT.
+
+
+      *>   DEJA EL TOTAL SEMANAL EN TOTSEMPF PARA QUE UN JOB DRIVER LO
+      *>   USE COMO MONTO DE ENTRADA DE CL-18-EJ-18 (VER DRV18TOT)
+       8000-ENVIAR-TOTAL-SEMANAL.
+
+           MOVE WS-TOTAL-SEMANA TO TOTSEM-REG
+
+           OPEN OUTPUT TOTSEM-FILE
+           WRITE TOTSEM-REG
+           CLOSE TOTSEM-FILE.
+
+       8000-ENVIAR-TOTAL-SEMANAL-EXIT.
+           EXIT.
+
+      *>   VALIDACION DE FECHA COMPARTIDA (VER 1000-INICIALIZAR)
+           COPY FECHAVAL.
+
+      *>   CALCULO DE PARTICIPACION PORCENTUAL COMPARTIDO
+      *>   (VER 7500-EMITIR-PARTICIPACION)
+           COPY PORCCALC.
+
+      *>   DETALLE ESTETICO FINAL
+       9000-FINALIZAR.
+
+           DISPLAY "          "
+           DISPLAY "---------------------------------------------------".
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
