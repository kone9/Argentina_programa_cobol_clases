@@ -0,0 +1,21 @@
+      *>--------------------------------------------------------------
+      *> PORCCALC - CALCULO DE PARTICIPACION PORCENTUAL COMPARTIDO
+      *> COPYBOOK DE PROCEDIMIENTO: SE INCLUYE CON "COPY PORCCALC."
+      *> DENTRO DE LA PROCEDURE DIVISION. MISMA IDEA DE REPARTO
+      *> PORCENTUAL QUE CL-18-EJ-18 (ALLA SE REPARTE UN MONTO SEGUN UN
+      *> PORCENTAJE FIJO; ACA SE CALCULA QUE PORCENTAJE DEL TOTAL
+      *> REPRESENTA UNA CANTIDAD), USANDO LOS MISMOS CAMPOS DE TRABAJO
+      *> DE PORCCPY.CPY (PORC-CANT, PORC-TOTAL, PORC-RESULTADO):
+      *>     PERFORM 8800-CALC-PORCENTAJE THRU 8800-CALC-PORCENTAJE-EXIT
+      *>--------------------------------------------------------------
+       8800-CALC-PORCENTAJE.
+
+           MOVE 0 TO PORC-RESULTADO
+
+           IF PORC-TOTAL > 0
+               COMPUTE PORC-RESULTADO ROUNDED =
+                   (PORC-CANT / PORC-TOTAL) * 100
+           END-IF.
+
+       8800-CALC-PORCENTAJE-EXIT.
+           EXIT.
