@@ -0,0 +1,36 @@
+      *>--------------------------------------------------------------
+      *> FECHAVAL - VALIDACION DE FECHA COMPARTIDA
+      *> COPYBOOK DE PROCEDIMIENTO: SE INCLUYE CON "COPY FECHAVAL."
+      *> DENTRO DE LA PROCEDURE DIVISION DEL PROGRAMA QUE LO USA.
+      *> EL PROGRAMA QUE HACE EL COPY DEBE TENER PREVIAMENTE CARGADOS
+      *> WS-FEC-ANIO, WS-FEC-MES Y WS-FEC-DIA (COPY FECHACPY EN
+      *> WORKING-STORAGE) Y LUEGO EJECUTAR:
+      *>     PERFORM 8900-VALIDAR-FECHA THRU 8900-VALIDAR-FECHA-EXIT
+      *> EL RESULTADO QUEDA EN EL SWITCH FECHA-ES-VALIDA.
+      *>--------------------------------------------------------------
+       8900-VALIDAR-FECHA.
+
+           MOVE "N" TO WS-FECHA-VALIDA-SW
+
+           IF WS-FEC-MES < 1 OR WS-FEC-MES > 12
+               GO TO 8900-VALIDAR-FECHA-EXIT
+           END-IF
+
+           IF WS-FEC-DIA < 1 OR WS-FEC-DIA > 31
+               GO TO 8900-VALIDAR-FECHA-EXIT
+           END-IF
+
+           IF WS-FEC-DIA > 30
+               AND (WS-FEC-MES = 04 OR WS-FEC-MES = 06 OR
+                    WS-FEC-MES = 09 OR WS-FEC-MES = 11)
+               GO TO 8900-VALIDAR-FECHA-EXIT
+           END-IF
+
+           IF WS-FEC-MES = 02 AND WS-FEC-DIA > 29
+               GO TO 8900-VALIDAR-FECHA-EXIT
+           END-IF
+
+           SET FECHA-ES-VALIDA TO TRUE.
+
+       8900-VALIDAR-FECHA-EXIT.
+           EXIT.
