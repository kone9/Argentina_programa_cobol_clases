@@ -1,4 +1,4 @@
-      
+
       *> el comentario siempre empieza de la linea 7
       *>--------------------------------------
       *> IdentificarDatos
@@ -6,14 +6,22 @@
        PROGRAM-ID. EJ-01ENCL18.
       *>--------------------------------------
 
+      *> MODIFICACIONES
+      *> - LA ESTRUCTURA DE FECHA (WS-VARIABLE, CON TRES CAMPOS
+      *>   REPETIDOS LLAMADOS WS-AND) PASA AL COPYBOOK COMPARTIDO
+      *>   FECHACPY.CPY, YA CON NOMBRES DE CAMPO DISTINTOS
+      *>   (WS-FEC-ANIO/WS-FEC-MES/WS-FEC-DIA) PARA QUE EJ-03ENCL18 Y
+      *>   CL-18-EJ-18 PUEDAN USAR LA MISMA ESTRUCTURA Y LA MISMA
+      *>   VALIDACION (FECHAVAL.CPY) AL ARMAR SU FECHA DE CORRIDA.
+      *>   ESTE PROGRAMA QUEDA COMO DEMOSTRACION DEL COPYBOOK.
 
       *>--------------------------------------
       *> es importante esto, porque sino mainframe cancela
       *> espera esta instrucciÃ³n
       *> aca identifico archivos
       *> identifico el servidor
-      *> el tipo de decimal 
-       ENVIRONMENT DIVISION. 
+      *> el tipo de decimal
+       ENVIRONMENT DIVISION.
       *>--------------------------------------
 
 
@@ -22,25 +30,43 @@
       *>     FILES SECTION.
       *>     INPUT OUTPUT SECTION.
       *>--------------------------------------
-       
+
 
       *>--------------------------------------
        WORKING-STORAGE SECTION.
       *> 01 WS-VARIABLE PIC X(10) VALUE "2023-02-20".
       *> AHORA CREAMOS UNA ESTRUCTURA, ANIDADA
       *> EL CONCEPTO SE LLAMA ESTRUCTURA O VARIBLES COMPUESTAS
-       01  WS-VARIABLE.
-           03 WS-AND PIC X(4).
-      *>   Filler para separar
-           03 FILLER PIC X(4) VALUE ".".
-           03 WS-AND PIC X(2).
-      *>   Filler para separar
-           03 FILLER PIC X(4) VALUE ".".
-           03 WS-AND PIC X(2).
+      *> (VER FECHACPY.CPY / FECHAVAL.CPY, COMPARTIDOS CON
+      *> EJ-03ENCL18 Y CL-18-EJ-18)
+       01  WS-FECHA-CORRIDA          PIC 9(8).
+       01  WS-FECHA-CORRIDA-R REDEFINES WS-FECHA-CORRIDA.
+           02 WS-FCR-ANIO            PIC 9(4).
+           02 WS-FCR-MES             PIC 9(2).
+           02 WS-FCR-DIA             PIC 9(2).
+
+           COPY FECHACPY.
       *>--------------------------------------
 
        PROCEDURE DIVISION.
       *>   todo lo que va en la procedura va a partir de la columna 12
            DISPLAY "usar columna 12".
-           
-           STOP RUN.
\ No newline at end of file
+
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+           MOVE WS-FCR-ANIO TO WS-FEC-ANIO
+           MOVE WS-FCR-MES  TO WS-FEC-MES
+           MOVE WS-FCR-DIA  TO WS-FEC-DIA
+
+           PERFORM 8900-VALIDAR-FECHA
+               THRU 8900-VALIDAR-FECHA-EXIT
+
+           IF FECHA-ES-VALIDA
+               DISPLAY "FECHA DE HOY: " WS-FECHA-VALIDA
+           ELSE
+               DISPLAY "FECHA INVALIDA"
+           END-IF
+
+           STOP RUN.
+
+      *>   VALIDACION DE FECHA COMPARTIDA
+           COPY FECHAVAL.
